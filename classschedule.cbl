@@ -0,0 +1,1448 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClassSchedule.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-IN-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUT-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TRANS-FILE ASSIGN DYNAMIC WS-TRANS-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-TRANS-STATUS.
+           SELECT SIS-FILE ASSIGN DYNAMIC WS-SIS-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL HISTORY-FILE ASSIGN DYNAMIC WS-HIST-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-HIST-STATUS.
+           SELECT OPTIONAL CAPACITY-FILE ASSIGN DYNAMIC WS-CAP-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CAP-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE
+                  ASSIGN DYNAMIC WS-CHK-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CHK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 CLASS-REC.
+           05 IN-CLASS         PIC X(6).
+           05 IN-SECTION       PIC 99.
+           05 IN-SIZE          PIC 99.
+           05 FILLER           PIC XX.
+           05 IN-DAY           PIC X.
+           05 IN-PERIOD        PIC 99.
+           05 IN-ROOM          PIC X(4).
+           05 IN-INSTRUCTOR    PIC X(4).
+           05 IN-TERM          PIC X(10).
+           05 IN-LINK           PIC X(6).
+           05 IN-BUILDING       PIC X(4).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-REC           PIC X(45).
+
+       FD TRANS-FILE.
+       01 TRANS-REC.
+           05 TX-ACTION        PIC X.
+           05 TX-CLASS         PIC X(6).
+           05 TX-SECTION       PIC 99.
+           05 TX-SIZE          PIC 99.
+           05 FILLER           PIC XX.
+           05 TX-DAY           PIC X.
+           05 TX-PERIOD        PIC 99.
+           05 TX-ROOM          PIC X(4).
+           05 TX-INSTRUCTOR    PIC X(4).
+           05 TX-TERM          PIC X(10).
+           05 TX-LINK          PIC X(6).
+           05 TX-BUILDING      PIC X(4).
+
+       FD SIS-FILE.
+       01 SIS-REC              PIC X(35).
+
+       FD HISTORY-FILE.
+       01 HIST-REC              PIC X(45).
+
+       FD CAPACITY-FILE.
+       01 CAP-REC.
+           05 CR-ROOM           PIC X(4).
+           05 CR-LIMIT          PIC 99.
+
+       FD CHECKPOINT-FILE.
+       01 CHK-REC.
+           05 CHK-TYPE          PIC X(4).
+           05 CHK-COUNT         PIC 9(6).
+           05 CHK-CLASS         PIC X(6).
+           05 CHK-SECTION       PIC 99.
+           05 CHK-SIZE          PIC 99.
+           05 CHK-DAY           PIC X.
+           05 CHK-PERIOD        PIC 99.
+           05 CHK-ROOM          PIC X(4).
+           05 CHK-INSTRUCTOR    PIC X(4).
+           05 CHK-TERM          PIC X(10).
+           05 CHK-LINK          PIC X(6).
+           05 CHK-BUILDING      PIC X(4).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-TERM-PARM         PIC X(10) VALUE SPACES.
+       01 WS-IN-FILENAME       PIC X(40) VALUE 'infile.txt'.
+       01 WS-OUT-FILENAME      PIC X(40) VALUE 'outfile.txt'.
+       01 WS-TRANS-FILENAME    PIC X(40) VALUE 'transfile.txt'.
+       01 WS-TRANS-STATUS      PIC XX VALUE '00'.
+       01 WS-SIS-FILENAME      PIC X(40) VALUE 'sisfile.txt'.
+       01 WS-HIST-FILENAME     PIC X(40) VALUE 'history.txt'.
+       01 WS-HIST-STATUS       PIC XX VALUE '00'.
+       01 WS-HIST-MODE         PIC X VALUE 'N'.
+       01 WS-RUN-DATE          PIC 9(8).
+       01 WS-RUN-TIME          PIC 9(8).
+
+       01 WS-CAP-FILENAME      PIC X(40) VALUE 'capfile.txt'.
+       01 WS-CAP-STATUS        PIC XX VALUE '00'.
+       01 EOF-CAP              PIC X VALUE 'N'.
+       01 DEFAULT-CAPACITY     PIC 99 VALUE 30.
+
+       01 CAPACITY-COUNT       PIC 99 VALUE ZERO.
+       01 CAPACITY-TABLE.
+           05 CAP-ENTRY OCCURS 30 TIMES INDEXED BY CAP-IDX.
+               10 CAP-ROOM        PIC X(4).
+               10 CAP-LIMIT       PIC 99.
+
+       01 WS-CAP-LIMIT         PIC 99.
+       01 WS-CP                PIC 99.
+       01 CAP-FOUND            PIC X VALUE 'N'.
+
+       01 OVERCAP-COUNT        PIC 999 VALUE ZERO.
+       01 OVERCAP-TABLE.
+           05 OVERCAP-ENTRY OCCURS 500 TIMES INDEXED BY OC-IDX.
+               10 OC-CLASS        PIC X(6).
+               10 OC-SECTION      PIC 99.
+               10 OC-ROOM         PIC X(4).
+               10 OC-SIZE         PIC 99.
+               10 OC-LIMIT        PIC 99.
+
+       01 OVERCAP-HEADER-1.
+           05 FILLER           PIC X(22) VALUE 'OVER-CAPACITY SECTIONS'.
+
+       01 OVERCAP-HEADER-2.
+           05 FILLER           PIC X(25) VALUE
+               'CLASS SEC ROOM SIZE LIMIT'.
+
+       01 OVERCAP-LINE.
+           05 FILLER           PIC X VALUE SPACES.
+           05 OCT-CLASS        PIC X(6).
+           05 FILLER           PIC X VALUE SPACES.
+           05 OCT-SECTION      PIC 99.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 OCT-ROOM         PIC X(4).
+           05 FILLER           PIC X VALUE SPACES.
+           05 OCT-SIZE         PIC 99.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 OCT-LIMIT        PIC 99.
+
+       01 HIST-RUN-HEADER.
+           05 FILLER           PIC X(7) VALUE 'RUN ON '.
+           05 HRH-DATE         PIC 9(8).
+           05 FILLER           PIC X VALUE SPACE.
+           05 HRH-TIME         PIC 9(8).
+           05 FILLER           PIC X(7) VALUE ' PARM: '.
+           05 HRH-PARM         PIC X(10).
+
+       01 SIS-LINE.
+           05 SIS-CLASS        PIC X(6).
+           05 FILLER           PIC X VALUE SPACE.
+           05 SIS-SECTION      PIC 99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 SIS-SIZE         PIC 99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 SIS-DAY          PIC X.
+           05 FILLER           PIC X VALUE SPACE.
+           05 SIS-PERIOD       PIC 99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 SIS-TERM         PIC X(10).
+
+       01 SNAP-LINE.
+           05 SNAP-TAG         PIC X(4) VALUE 'SNAP'.
+           05 FILLER           PIC X VALUE SPACE.
+           05 SNAP-DATE        PIC 9(8).
+           05 SNAP-TIME        PIC 9(8).
+           05 SNAP-TERM        PIC X(10).
+           05 SNAP-CLASS       PIC X(6).
+           05 SNAP-SECTION     PIC 99.
+           05 SNAP-DAY         PIC X.
+           05 SNAP-PERIOD      PIC 99.
+
+       01 WS-CHK-FILENAME      PIC X(40) VALUE 'checkpoint.txt'.
+       01 WS-CHK-STATUS        PIC XX VALUE '00'.
+       01 WS-RESTART-PARM      PIC X(10) VALUE SPACES.
+       01 WS-SORT-PARM         PIC X(10) VALUE SPACES.
+       01 WS-CHK-SKIP          PIC 9(6) VALUE ZERO.
+       01 WS-REC-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-CHK-INTERVAL      PIC 999 VALUE 50.
+
+       01 EOF-CHK              PIC X VALUE 'N'.
+       01 WS-TERM-ONLY         PIC X(10) VALUE SPACES.
+
+       01 EOF                  PIC X VALUE "N".
+       01 EOF-TRANS            PIC X VALUE "N".
+
+       01 MASTER-COUNT         PIC 999 VALUE ZERO.
+       01 MASTER-TABLE.
+           05 MASTER-ENTRY OCCURS 500 TIMES INDEXED BY M-IDX.
+               10 MST-CLASS       PIC X(6).
+               10 MST-SECTION     PIC 99.
+               10 MST-SIZE        PIC 99.
+               10 MST-DAY         PIC X.
+               10 MST-PERIOD      PIC 99.
+               10 MST-ROOM        PIC X(4).
+               10 MST-INSTRUCTOR  PIC X(4).
+               10 MST-TERM        PIC X(10).
+               10 MST-LINK        PIC X(6).
+               10 MST-BUILDING    PIC X(4).
+               10 MST-ACTIVE      PIC X.
+
+       01 WS-MS                PIC 999.
+       01 MASTER-FOUND         PIC X VALUE 'N'.
+
+       01 MAINT-COUNT          PIC 999 VALUE ZERO.
+       01 MAINT-AUDIT-TABLE.
+           05 MAINT-ENTRY OCCURS 500 TIMES INDEXED BY MA-IDX.
+               10 MA-ACTION       PIC X(7).
+               10 MA-CLASS        PIC X(6).
+               10 MA-SECTION      PIC 99.
+
+       01 MAINT-HEADER-1.
+           05 FILLER           PIC X(17) VALUE 'MAINTENANCE AUDIT'.
+
+       01 MAINT-HEADER-2.
+           05 FILLER           PIC X(17) VALUE
+               'ACTION  CLASS SEC'.
+
+       01 MAINT-LINE.
+           05 FILLER           PIC X VALUE SPACES.
+           05 MAT-ACTION        PIC X(7).
+           05 FILLER           PIC X VALUE SPACES.
+           05 MAT-CLASS         PIC X(6).
+           05 FILLER           PIC X VALUE SPACES.
+           05 MAT-SECTION       PIC 99.
+
+       01 WS-MAINT-ACTION      PIC X(7).
+
+       01 BLANK-LINE           PIC X(45) VALUE SPACES.
+
+       01 HEADER-1.
+           05 FILLER           PIC X(20) VALUE 'AVAILABLE TIME SLOTS'.
+
+       01 HEADER-2.
+           05 FILLER           PIC X(16) VALUE '   DAY    PERIOD'.
+
+       01 FREE-PERIOD.
+           05 FILLER           PIC XXXX VALUE SPACES.
+           05 PRINT-DAY        PIC X VALUE SPACES.
+           05 FILLER           PIC X(7) VALUE SPACES.
+           05 PRINT-PERIOD     PIC Z9.
+
+       01 TERM-COUNT           PIC 99 VALUE ZERO.
+       01 TERM-TABLE.
+           05 TERM-NAME        PIC X(10) OCCURS 10 TIMES.
+
+       01 WS-TM                PIC 99.
+       01 WS-TM-IDX             PIC 99.
+       01 TERM-FOUND           PIC X VALUE 'N'.
+
+       01 TERM-HEADER-LINE.
+           05 FILLER           PIC X(6) VALUE 'TERM: '.
+           05 TH-TERM          PIC X(10).
+
+       01 CLASS-SCHEDULE.
+           05 CS-TERM OCCURS 10 TIMES.
+               10 CS-ROOM OCCURS 30 TIMES.
+                   15 PERIOD OCCURS 14 TIMES
+                       INDEXED BY P-IDX.
+                       20 WDAY OCCURS 5 TIMES
+                       INDEXED BY D-IDX.
+                           25 T-CLASS  PIC X(6).
+                           25 T-SEC    PIC 99.
+                           25 T-SIZE   PIC 99.
+                           25 T-LINK   PIC X(6).
+                           25 T2-CLASS PIC X(6).
+                           25 T2-SEC   PIC 99.
+                           25 T2-SIZE  PIC 99.
+
+       01 WS-DAY               PIC 9.
+       01 WS-PERIOD            PIC 99.
+       01 WS-SLOT-OCCUPIED     PIC X VALUE 'N'.
+
+       01 REJECT-COUNT         PIC 999 VALUE ZERO.
+       01 REJECT-TABLE.
+           05 REJECT-ENTRY OCCURS 500 TIMES INDEXED BY R-IDX.
+               10 R-CLASS      PIC X(6).
+               10 R-SECTION    PIC 99.
+               10 R-DAY        PIC X.
+               10 R-PERIOD     PIC 99.
+               10 R-TERM       PIC X(10).
+
+       01 REJECT-HEADER-1.
+           05 FILLER           PIC X(18) VALUE 'REJECTED/CONFLICT'.
+
+       01 REJECT-HEADER-2.
+           05 FILLER           PIC X(30) VALUE
+               'CLASS SEC DAY PERIOD TERM'.
+
+       01 REJECT-LINE.
+           05 FILLER           PIC X VALUE SPACES.
+           05 RPT-CLASS        PIC X(6).
+           05 FILLER           PIC X VALUE SPACES.
+           05 RPT-SECTION      PIC 99.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 RPT-DAY          PIC X.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 RPT-PERIOD       PIC 99.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 RPT-TERM         PIC X(10).
+
+       01 EXCEPTION-COUNT      PIC 999 VALUE ZERO.
+       01 WS-EXC-REASON        PIC X(20) VALUE SPACES.
+       01 EXCEPTION-TABLE.
+           05 EXCEPTION-ENTRY OCCURS 500 TIMES INDEXED BY E-IDX.
+               10 E-CLASS      PIC X(6).
+               10 E-SECTION    PIC 99.
+               10 E-DAY        PIC X.
+               10 E-PERIOD     PIC 99.
+               10 E-REASON     PIC X(20).
+
+       01 EXCEPTION-HEADER-1.
+           05 FILLER           PIC X(16) VALUE 'INPUT EXCEPTIONS'.
+
+       01 EXCEPTION-HEADER-2.
+           05 FILLER           PIC X(28) VALUE
+               'CLASS SEC DAY PERIOD REASON'.
+
+       01 EXCEPTION-LINE.
+           05 FILLER           PIC X VALUE SPACES.
+           05 EPT-CLASS        PIC X(6).
+           05 FILLER           PIC X VALUE SPACES.
+           05 EPT-SECTION      PIC 99.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 EPT-DAY          PIC X.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 EPT-PERIOD       PIC 99.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 EPT-REASON       PIC X(20).
+
+       01 ROOM-COUNT           PIC 99 VALUE ZERO.
+       01 ROOM-SCHEDULE.
+           05 ROOM-ENTRY OCCURS 30 TIMES INDEXED BY RM-IDX.
+               10 ROOM-NAME    PIC X(4).
+               10 ROOM-PERIOD OCCURS 14 TIMES INDEXED BY RP-IDX.
+                   15 ROOM-DAY OCCURS 5 TIMES INDEXED BY RD-IDX.
+                       20 RM-CLASS PIC X(6).
+                       20 RM-SEC   PIC 99.
+
+       01 WS-RM                PIC 99.
+       01 ROOM-FOUND           PIC X VALUE 'N'.
+
+       01 ROOM-HEADER-1.
+           05 FILLER           PIC X(18) VALUE 'ROOM AVAILABILITY'.
+           05 FILLER           PIC X VALUE SPACES.
+           05 RM-HEADER-ROOM   PIC X(4).
+
+       01 BUILDING-COUNT       PIC 99 VALUE ZERO.
+       01 BUILDING-SCHEDULE.
+           05 BLDG-ENTRY OCCURS 10 TIMES INDEXED BY BG-IDX.
+               10 BLDG-NAME    PIC X(4).
+               10 BLDG-PERIOD OCCURS 14 TIMES INDEXED BY BGP-IDX.
+                   15 BLDG-DAY OCCURS 5 TIMES INDEXED BY BGD-IDX.
+                       20 BG-CLASS PIC X(6).
+                       20 BG-SEC   PIC 99.
+
+       01 WS-BG                PIC 99.
+       01 BUILDING-FOUND       PIC X VALUE 'N'.
+
+       01 BUILDING-HEADER-1.
+           05 FILLER           PIC X(20) VALUE 'AVAILABLE TIME SLOTS'.
+           05 FILLER           PIC X VALUE SPACES.
+           05 BG-HEADER-BLDG   PIC X(4).
+
+       01 GRID-HEADER-1.
+           05 FILLER           PIC X(20) VALUE 'WEEKLY SCHEDULE GRID'.
+
+       01 GRID-HEADER-2.
+           05 FILLER           PIC X(34) VALUE
+               'DAY PERIOD CLASS  SEC ROOM STATUS'.
+
+       01 GRID-LINE.
+           05 FILLER           PIC X VALUE SPACES.
+           05 GRD-DAY          PIC X VALUE SPACES.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 GRD-PERIOD       PIC Z9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 GRD-CLASS        PIC X(6) VALUE SPACES.
+           05 FILLER           PIC X VALUE SPACES.
+           05 GRD-SEC          PIC Z9.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 GRD-ROOM         PIC X(4) VALUE SPACES.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 GRD-STATUS       PIC X(4) VALUE SPACES.
+
+       01 WS-OCCUPIED-COUNT    PIC 99 VALUE ZERO.
+       01 WS-FREE-COUNT        PIC 99 VALUE ZERO.
+       01 WS-DAY-PCT           PIC 999 VALUE ZERO.
+       01 WS-TOTAL-OCCUPIED    PIC 999 VALUE ZERO.
+       01 WS-TOTAL-FREE        PIC 999 VALUE ZERO.
+       01 WS-OVERALL-PCT       PIC 999 VALUE ZERO.
+
+       01 UTIL-HEADER-1.
+           05 FILLER           PIC X(20) VALUE 'UTILIZATION SUMMARY'.
+
+       01 UTIL-HEADER-2.
+           05 FILLER           PIC X(26) VALUE
+               'DAY OCCUPIED FREE PERCENT'.
+
+       01 UTIL-LINE.
+           05 FILLER           PIC X VALUE SPACES.
+           05 UTL-DAY          PIC X VALUE SPACES.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 UTL-OCC          PIC ZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 UTL-FREE         PIC ZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 UTL-PCT          PIC ZZ9.
+           05 FILLER           PIC X VALUE SPACES.
+           05 FILLER           PIC X VALUE '%'.
+
+       01 UTIL-TOTAL-LINE.
+           05 FILLER           PIC X VALUE SPACES.
+           05 UTL-LABEL        PIC X(7) VALUE 'OVERALL'.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 UTL-TOTAL-OCC    PIC ZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 UTL-TOTAL-FREE   PIC ZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 UTL-TOTAL-PCT    PIC ZZ9.
+           05 FILLER           PIC X VALUE SPACES.
+           05 FILLER           PIC X VALUE '%'.
+
+       01 INSTR-COUNT          PIC 99 VALUE ZERO.
+       01 INSTR-SCHEDULE.
+           05 INSTR-ENTRY OCCURS 60 TIMES INDEXED BY I-IDX.
+               10 INSTR-NAME   PIC X(4).
+               10 INSTR-PERIOD OCCURS 14 TIMES INDEXED BY IP-IDX.
+                   15 INSTR-DAY OCCURS 5 TIMES INDEXED BY ID2-IDX.
+                       20 I-CLASS PIC X(6).
+                       20 I-SEC   PIC 99.
+
+       01 WS-IN                PIC 99.
+       01 INSTR-FOUND          PIC X VALUE 'N'.
+
+       01 DBL-COUNT            PIC 999 VALUE ZERO.
+       01 DBL-TABLE.
+           05 DBL-ENTRY OCCURS 500 TIMES INDEXED BY DBL-IDX.
+               10 DBL-INSTRUCTOR PIC X(4).
+               10 DBL-CLASS       PIC X(6).
+               10 DBL-SECTION     PIC 99.
+               10 DBL-DAY         PIC X.
+               10 DBL-PERIOD      PIC 99.
+
+       01 DBL-HEADER-1.
+           05 FILLER           PIC X(21) VALUE 'INSTRUCTOR CONFLICTS'.
+
+       01 DBL-HEADER-2.
+           05 FILLER           PIC X(30) VALUE
+               'INSTR CLASS SEC DAY PERIOD'.
+
+       01 DBL-LINE.
+           05 FILLER           PIC X VALUE SPACES.
+           05 DPT-INSTRUCTOR   PIC X(4).
+           05 FILLER           PIC X VALUE SPACES.
+           05 DPT-CLASS        PIC X(6).
+           05 FILLER           PIC X VALUE SPACES.
+           05 DPT-SECTION      PIC 99.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 DPT-DAY          PIC X.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DPT-PERIOD       PIC 99.
+           05 FILLER           PIC X(3) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           ACCEPT WS-TERM-PARM FROM COMMAND-LINE.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-RESTART-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-RESTART-PARM
+           END-ACCEPT.
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-SORT-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-SORT-PARM
+           END-ACCEPT.
+
+           IF WS-TERM-PARM NOT = SPACES
+               STRING 'infile-' DELIMITED BY SIZE
+                      WS-TERM-PARM DELIMITED BY SPACE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-IN-FILENAME
+               STRING 'outfile-' DELIMITED BY SIZE
+                      WS-TERM-PARM DELIMITED BY SPACE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-OUT-FILENAME
+               STRING 'transfile-' DELIMITED BY SIZE
+                      WS-TERM-PARM DELIMITED BY SPACE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-TRANS-FILENAME
+               STRING 'sisfile-' DELIMITED BY SIZE
+                      WS-TERM-PARM DELIMITED BY SPACE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-SIS-FILENAME
+               STRING 'checkpoint-' DELIMITED BY SIZE
+                      WS-TERM-PARM DELIMITED BY SPACE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-CHK-FILENAME
+           END-IF.
+
+           MOVE SPACES TO WS-TERM-ONLY.
+           STRING WS-TERM-PARM DELIMITED BY SPACE INTO WS-TERM-ONLY.
+
+           OPEN INPUT INPUT-FILE
+                OUTPUT OUTPUT-FILE
+                OUTPUT SIS-FILE.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE TO HRH-DATE.
+           MOVE WS-RUN-TIME TO HRH-TIME.
+           MOVE WS-TERM-ONLY TO HRH-PARM.
+           WRITE HIST-REC FROM BLANK-LINE.
+           WRITE HIST-REC FROM HIST-RUN-HEADER.
+
+           MOVE SPACES TO CLASS-SCHEDULE ROOM-SCHEDULE
+               INSTR-SCHEDULE TERM-TABLE MASTER-TABLE
+               BUILDING-SCHEDULE.
+
+           PERFORM 110-LOAD-MASTER.
+
+           CLOSE INPUT-FILE.
+
+           PERFORM 112-LOAD-CAPACITY.
+
+           PERFORM 120-APPLY-TRANSACTIONS.
+
+           PERFORM 130-PROCESS-MASTER.
+
+           PERFORM 295-PRINT-ALL-TERMS.
+
+           PERFORM 500-PRINT-REJECTS.
+
+           PERFORM 600-PRINT-EXCEPTIONS.
+
+           PERFORM 700-PRINT-ROOMS.
+
+           PERFORM 750-PRINT-BUILDINGS.
+
+           PERFORM 900-PRINT-DOUBLE-BOOKINGS.
+
+           PERFORM 250-PRINT-MAINT-AUDIT.
+
+           PERFORM 950-PRINT-OVERCAPACITY.
+
+           CLOSE OUTPUT-FILE
+                 SIS-FILE
+                 HISTORY-FILE.
+           STOP RUN.
+
+       110-LOAD-MASTER.
+           IF WS-RESTART-PARM = 'RESTART'
+               PERFORM 111-READ-CHECKPOINT
+           END-IF.
+
+           PERFORM UNTIL EOF = "Y"
+               READ INPUT-FILE
+                   AT END MOVE "Y" TO EOF
+                   NOT AT END
+                       ADD 1 TO WS-REC-COUNT
+                       IF WS-REC-COUNT > WS-CHK-SKIP
+                       AND MASTER-COUNT < 500
+                           ADD 1 TO MASTER-COUNT
+                           SET M-IDX TO MASTER-COUNT
+                           MOVE IN-CLASS TO MST-CLASS(M-IDX)
+                           MOVE IN-SECTION TO MST-SECTION(M-IDX)
+                           MOVE IN-SIZE TO MST-SIZE(M-IDX)
+                           MOVE IN-DAY TO MST-DAY(M-IDX)
+                           MOVE IN-PERIOD TO MST-PERIOD(M-IDX)
+                           MOVE IN-ROOM TO MST-ROOM(M-IDX)
+                           MOVE IN-INSTRUCTOR
+                               TO MST-INSTRUCTOR(M-IDX)
+                           MOVE IN-TERM TO MST-TERM(M-IDX)
+                           MOVE IN-LINK TO MST-LINK(M-IDX)
+                           MOVE IN-BUILDING TO MST-BUILDING(M-IDX)
+                           MOVE 'Y' TO MST-ACTIVE(M-IDX)
+                       ELSE
+                           IF WS-REC-COUNT > WS-CHK-SKIP
+                               MOVE 'MASTER TABLE FULL'
+                                   TO WS-EXC-REASON
+                               PERFORM 165-RECORD-TABLE-FULL-EXCEPTION
+                           END-IF
+                       END-IF
+                       IF FUNCTION MOD(WS-REC-COUNT WS-CHK-INTERVAL) = 0
+                           PERFORM 113-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 113-WRITE-CHECKPOINT.
+
+       111-READ-CHECKPOINT.
+           MOVE ZERO TO WS-CHK-SKIP.
+           MOVE 'N' TO EOF-CHK.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHK-STATUS = '00'
+               PERFORM UNTIL EOF-CHK = 'Y'
+                   READ CHECKPOINT-FILE
+                       AT END MOVE 'Y' TO EOF-CHK
+                       NOT AT END PERFORM 111-LOAD-CHECKPOINT-REC
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       111-LOAD-CHECKPOINT-REC.
+           IF CHK-TYPE = 'CNT '
+               MOVE CHK-COUNT TO WS-CHK-SKIP
+           ELSE
+               IF CHK-TYPE = 'ROW ' AND MASTER-COUNT < 500
+                   ADD 1 TO MASTER-COUNT
+                   SET M-IDX TO MASTER-COUNT
+                   MOVE CHK-CLASS TO MST-CLASS(M-IDX)
+                   MOVE CHK-SECTION TO MST-SECTION(M-IDX)
+                   MOVE CHK-SIZE TO MST-SIZE(M-IDX)
+                   MOVE CHK-DAY TO MST-DAY(M-IDX)
+                   MOVE CHK-PERIOD TO MST-PERIOD(M-IDX)
+                   MOVE CHK-ROOM TO MST-ROOM(M-IDX)
+                   MOVE CHK-INSTRUCTOR TO MST-INSTRUCTOR(M-IDX)
+                   MOVE CHK-TERM TO MST-TERM(M-IDX)
+                   MOVE CHK-LINK TO MST-LINK(M-IDX)
+                   MOVE CHK-BUILDING TO MST-BUILDING(M-IDX)
+                   MOVE 'Y' TO MST-ACTIVE(M-IDX)
+               END-IF
+           END-IF.
+
+       113-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHK-REC.
+           MOVE 'CNT ' TO CHK-TYPE.
+           MOVE WS-REC-COUNT TO CHK-COUNT.
+           WRITE CHK-REC.
+
+           PERFORM VARYING WS-MS FROM 1 BY 1 UNTIL WS-MS > MASTER-COUNT
+               SET M-IDX TO WS-MS
+               MOVE SPACES TO CHK-REC
+               MOVE 'ROW ' TO CHK-TYPE
+               MOVE MST-CLASS(M-IDX) TO CHK-CLASS
+               MOVE MST-SECTION(M-IDX) TO CHK-SECTION
+               MOVE MST-SIZE(M-IDX) TO CHK-SIZE
+               MOVE MST-DAY(M-IDX) TO CHK-DAY
+               MOVE MST-PERIOD(M-IDX) TO CHK-PERIOD
+               MOVE MST-ROOM(M-IDX) TO CHK-ROOM
+               MOVE MST-INSTRUCTOR(M-IDX) TO CHK-INSTRUCTOR
+               MOVE MST-TERM(M-IDX) TO CHK-TERM
+               MOVE MST-LINK(M-IDX) TO CHK-LINK
+               MOVE MST-BUILDING(M-IDX) TO CHK-BUILDING
+               WRITE CHK-REC
+           END-PERFORM.
+
+           CLOSE CHECKPOINT-FILE.
+
+       112-LOAD-CAPACITY.
+           OPEN INPUT CAPACITY-FILE.
+           IF WS-CAP-STATUS = '00'
+               PERFORM UNTIL EOF-CAP = 'Y'
+                   READ CAPACITY-FILE
+                       AT END MOVE 'Y' TO EOF-CAP
+                       NOT AT END
+                           IF CAPACITY-COUNT < 30
+                               ADD 1 TO CAPACITY-COUNT
+                               SET CAP-IDX TO CAPACITY-COUNT
+                               MOVE CR-ROOM TO CAP-ROOM(CAP-IDX)
+                               MOVE CR-LIMIT TO CAP-LIMIT(CAP-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CAPACITY-FILE
+           END-IF.
+
+       120-APPLY-TRANSACTIONS.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS = '00'
+               PERFORM UNTIL EOF-TRANS = 'Y'
+                   READ TRANS-FILE
+                       AT END MOVE 'Y' TO EOF-TRANS
+                       NOT AT END
+                           PERFORM 125-APPLY-ONE-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+           END-IF.
+
+       125-APPLY-ONE-TRANSACTION.
+           PERFORM 126-FIND-MASTER.
+
+           IF TX-ACTION = 'A' PERFORM 127-ADD-MASTER END-IF
+           IF TX-ACTION = 'C' PERFORM 128-CHANGE-MASTER END-IF
+           IF TX-ACTION = 'D' PERFORM 129-DELETE-MASTER END-IF.
+
+       126-FIND-MASTER.
+           MOVE 'N' TO MASTER-FOUND
+           PERFORM VARYING WS-MS FROM 1 BY 1 UNTIL WS-MS > MASTER-COUNT
+                   OR MASTER-FOUND = 'Y'
+               SET M-IDX TO WS-MS
+               IF MST-CLASS(M-IDX) = TX-CLASS
+                       AND MST-SECTION(M-IDX) = TX-SECTION
+                   MOVE 'Y' TO MASTER-FOUND
+               END-IF
+           END-PERFORM.
+
+       127-ADD-MASTER.
+           IF MASTER-FOUND = 'Y' AND MST-ACTIVE(M-IDX) = 'N'
+               MOVE TX-SIZE TO MST-SIZE(M-IDX)
+               MOVE TX-DAY TO MST-DAY(M-IDX)
+               MOVE TX-PERIOD TO MST-PERIOD(M-IDX)
+               MOVE TX-ROOM TO MST-ROOM(M-IDX)
+               MOVE TX-INSTRUCTOR TO MST-INSTRUCTOR(M-IDX)
+               MOVE TX-TERM TO MST-TERM(M-IDX)
+               MOVE TX-LINK TO MST-LINK(M-IDX)
+               MOVE TX-BUILDING TO MST-BUILDING(M-IDX)
+               MOVE 'Y' TO MST-ACTIVE(M-IDX)
+               MOVE 'ADDED' TO WS-MAINT-ACTION
+               PERFORM 132-RECORD-AUDIT
+           END-IF.
+
+           IF MASTER-FOUND = 'N' AND MASTER-COUNT < 500
+               ADD 1 TO MASTER-COUNT
+               SET M-IDX TO MASTER-COUNT
+               MOVE TX-CLASS TO MST-CLASS(M-IDX)
+               MOVE TX-SECTION TO MST-SECTION(M-IDX)
+               MOVE TX-SIZE TO MST-SIZE(M-IDX)
+               MOVE TX-DAY TO MST-DAY(M-IDX)
+               MOVE TX-PERIOD TO MST-PERIOD(M-IDX)
+               MOVE TX-ROOM TO MST-ROOM(M-IDX)
+               MOVE TX-INSTRUCTOR TO MST-INSTRUCTOR(M-IDX)
+               MOVE TX-TERM TO MST-TERM(M-IDX)
+               MOVE TX-LINK TO MST-LINK(M-IDX)
+               MOVE TX-BUILDING TO MST-BUILDING(M-IDX)
+               MOVE 'Y' TO MST-ACTIVE(M-IDX)
+               MOVE 'ADDED' TO WS-MAINT-ACTION
+               PERFORM 132-RECORD-AUDIT
+           END-IF.
+
+       128-CHANGE-MASTER.
+           IF MASTER-FOUND = 'Y'
+               MOVE TX-SIZE TO MST-SIZE(M-IDX)
+               MOVE TX-DAY TO MST-DAY(M-IDX)
+               MOVE TX-PERIOD TO MST-PERIOD(M-IDX)
+               MOVE TX-ROOM TO MST-ROOM(M-IDX)
+               MOVE TX-INSTRUCTOR TO MST-INSTRUCTOR(M-IDX)
+               MOVE TX-TERM TO MST-TERM(M-IDX)
+               MOVE TX-LINK TO MST-LINK(M-IDX)
+               MOVE TX-BUILDING TO MST-BUILDING(M-IDX)
+               MOVE 'Y' TO MST-ACTIVE(M-IDX)
+               MOVE 'CHANGED' TO WS-MAINT-ACTION
+               PERFORM 132-RECORD-AUDIT
+           END-IF.
+
+       129-DELETE-MASTER.
+           IF MASTER-FOUND = 'Y'
+               MOVE 'N' TO MST-ACTIVE(M-IDX)
+               MOVE 'DELETED' TO WS-MAINT-ACTION
+               PERFORM 132-RECORD-AUDIT
+           END-IF.
+
+       132-RECORD-AUDIT.
+           IF MAINT-COUNT < 500
+               ADD 1 TO MAINT-COUNT
+               SET MA-IDX TO MAINT-COUNT
+               MOVE WS-MAINT-ACTION TO MA-ACTION(MA-IDX)
+               MOVE TX-CLASS TO MA-CLASS(MA-IDX)
+               MOVE TX-SECTION TO MA-SECTION(MA-IDX)
+           END-IF.
+
+       130-PROCESS-MASTER.
+           PERFORM VARYING M-IDX FROM 1 BY 1 UNTIL M-IDX > MASTER-COUNT
+               IF MST-ACTIVE(M-IDX) = 'Y'
+                   MOVE MST-CLASS(M-IDX) TO IN-CLASS
+                   MOVE MST-SECTION(M-IDX) TO IN-SECTION
+                   MOVE MST-SIZE(M-IDX) TO IN-SIZE
+                   MOVE MST-DAY(M-IDX) TO IN-DAY
+                   MOVE MST-PERIOD(M-IDX) TO IN-PERIOD
+                   MOVE MST-ROOM(M-IDX) TO IN-ROOM
+                   MOVE MST-INSTRUCTOR(M-IDX) TO IN-INSTRUCTOR
+                   MOVE MST-TERM(M-IDX) TO IN-TERM
+                   MOVE MST-LINK(M-IDX) TO IN-LINK
+                   MOVE MST-BUILDING(M-IDX) TO IN-BUILDING
+                   PERFORM 150-EDIT-CHECK
+               END-IF
+           END-PERFORM.
+
+       250-PRINT-MAINT-AUDIT.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM MAINT-HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM MAINT-HEADER-2.
+
+           PERFORM VARYING MA-IDX FROM 1 BY 1 UNTIL MA-IDX > MAINT-COUNT
+               MOVE MA-ACTION(MA-IDX) TO MAT-ACTION
+               MOVE MA-CLASS(MA-IDX) TO MAT-CLASS
+               MOVE MA-SECTION(MA-IDX) TO MAT-SECTION
+               WRITE OUTPUT-REC FROM MAINT-LINE
+           END-PERFORM.
+
+       150-EDIT-CHECK.
+           IF IN-SIZE IS NOT NUMERIC OR IN-PERIOD IS NOT NUMERIC
+               PERFORM 162-RECORD-NUMERIC-EXCEPTION
+           ELSE
+               IF (IN-DAY = 'M' OR IN-DAY = 'T' OR IN-DAY = 'W'
+                       OR IN-DAY = 'X' OR IN-DAY = 'F')
+                   AND IN-PERIOD >= 1 AND IN-PERIOD <= 14
+                   PERFORM 200-CHECK
+               ELSE
+                   PERFORM 160-RECORD-EXCEPTION
+               END-IF
+           END-IF.
+
+       160-RECORD-EXCEPTION.
+           IF EXCEPTION-COUNT < 500
+               ADD 1 TO EXCEPTION-COUNT
+               SET E-IDX TO EXCEPTION-COUNT
+               MOVE IN-CLASS TO E-CLASS(E-IDX)
+               MOVE IN-SECTION TO E-SECTION(E-IDX)
+               MOVE IN-DAY TO E-DAY(E-IDX)
+               MOVE IN-PERIOD TO E-PERIOD(E-IDX)
+               IF IN-DAY NOT = 'M' AND IN-DAY NOT = 'T'
+                       AND IN-DAY NOT = 'W' AND IN-DAY NOT = 'X'
+                       AND IN-DAY NOT = 'F'
+                   MOVE 'INVALID DAY' TO E-REASON(E-IDX)
+               ELSE
+                   MOVE 'INVALID PERIOD' TO E-REASON(E-IDX)
+               END-IF
+           END-IF.
+
+       162-RECORD-NUMERIC-EXCEPTION.
+           IF EXCEPTION-COUNT < 500
+               ADD 1 TO EXCEPTION-COUNT
+               SET E-IDX TO EXCEPTION-COUNT
+               MOVE IN-CLASS TO E-CLASS(E-IDX)
+               MOVE IN-SECTION TO E-SECTION(E-IDX)
+               MOVE IN-DAY TO E-DAY(E-IDX)
+               IF IN-PERIOD IS NUMERIC
+                   MOVE IN-PERIOD TO E-PERIOD(E-IDX)
+               ELSE
+                   MOVE ZERO TO E-PERIOD(E-IDX)
+               END-IF
+               IF IN-SIZE IS NOT NUMERIC
+                   MOVE 'NON-NUMERIC SIZE' TO E-REASON(E-IDX)
+               ELSE
+                   MOVE 'NON-NUMERIC PERIOD' TO E-REASON(E-IDX)
+               END-IF
+           END-IF.
+
+       165-RECORD-TABLE-FULL-EXCEPTION.
+           IF EXCEPTION-COUNT < 500
+               ADD 1 TO EXCEPTION-COUNT
+               SET E-IDX TO EXCEPTION-COUNT
+               MOVE IN-CLASS TO E-CLASS(E-IDX)
+               MOVE IN-SECTION TO E-SECTION(E-IDX)
+               MOVE IN-DAY TO E-DAY(E-IDX)
+               MOVE IN-PERIOD TO E-PERIOD(E-IDX)
+               MOVE WS-EXC-REASON TO E-REASON(E-IDX)
+           END-IF.
+
+       205-TERM-CHECK.
+           MOVE 'N' TO TERM-FOUND
+           PERFORM VARYING WS-TM FROM 1 BY 1 UNTIL WS-TM > TERM-COUNT
+                   OR TERM-FOUND = 'Y'
+               MOVE WS-TM TO WS-TM-IDX
+               IF TERM-NAME(WS-TM-IDX) = IN-TERM
+                   MOVE 'Y' TO TERM-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF TERM-FOUND = 'N' AND TERM-COUNT < 10
+               ADD 1 TO TERM-COUNT
+               MOVE TERM-COUNT TO WS-TM-IDX
+               MOVE IN-TERM TO TERM-NAME(WS-TM-IDX)
+               MOVE 'Y' TO TERM-FOUND
+           END-IF.
+
+       200-CHECK.
+           PERFORM 205-TERM-CHECK.
+
+           IF TERM-FOUND = 'N'
+               PERFORM 240-RECORD-REJECT
+           ELSE
+               SET P-IDX TO IN-PERIOD
+
+               IF IN-DAY = 'M' SET D-IDX TO 1 END-IF
+               IF IN-DAY = 'T' SET D-IDX TO 2 END-IF
+               IF IN-DAY = 'W' SET D-IDX TO 3 END-IF
+               IF IN-DAY = 'X' SET D-IDX TO 4 END-IF
+               IF IN-DAY = 'F' SET D-IDX TO 5 END-IF
+
+               PERFORM 210-ROOM-CHECK
+
+               IF ROOM-FOUND = 'N'
+                   PERFORM 240-RECORD-REJECT
+               ELSE
+                   PERFORM 201-SCHEDULE-CHECK
+               END-IF
+           END-IF.
+
+       201-SCHEDULE-CHECK.
+           IF WDAY(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) = SPACES
+               MOVE IN-CLASS TO T-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+               MOVE IN-SECTION TO T-SEC(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+               MOVE IN-SIZE TO T-SIZE(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+               MOVE IN-LINK TO T-LINK(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+               PERFORM 211-ROOM-MARK-BUSY
+               PERFORM 217-BUILDING-CHECK
+               PERFORM 220-INSTRUCTOR-CHECK
+               PERFORM 216-CAPACITY-CHECK
+           ELSE
+               IF IN-LINK NOT = SPACES
+                   AND IN-LINK = T-LINK(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                   AND T2-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                       = SPACES
+                   MOVE IN-CLASS
+                       TO T2-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                   MOVE IN-SECTION
+                       TO T2-SEC(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                   MOVE IN-SIZE
+                       TO T2-SIZE(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                   PERFORM 211-ROOM-MARK-BUSY
+                   PERFORM 217-BUILDING-CHECK
+                   PERFORM 220-INSTRUCTOR-CHECK
+                   PERFORM 216-CAPACITY-CHECK
+               ELSE
+                   PERFORM 240-RECORD-REJECT
+               END-IF
+           END-IF.
+
+       240-RECORD-REJECT.
+           IF REJECT-COUNT < 500
+               ADD 1 TO REJECT-COUNT
+               SET R-IDX TO REJECT-COUNT
+               MOVE IN-CLASS TO R-CLASS(R-IDX)
+               MOVE IN-SECTION TO R-SECTION(R-IDX)
+               MOVE IN-DAY TO R-DAY(R-IDX)
+               MOVE IN-PERIOD TO R-PERIOD(R-IDX)
+               MOVE IN-TERM TO R-TERM(R-IDX)
+           END-IF.
+
+       210-ROOM-CHECK.
+           MOVE 'N' TO ROOM-FOUND
+           PERFORM VARYING WS-RM FROM 1 BY 1 UNTIL WS-RM > ROOM-COUNT
+                   OR ROOM-FOUND = 'Y'
+               SET RM-IDX TO WS-RM
+               IF ROOM-NAME(RM-IDX) = IN-ROOM
+                   MOVE 'Y' TO ROOM-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF ROOM-FOUND = 'N' AND ROOM-COUNT < 30
+               ADD 1 TO ROOM-COUNT
+               SET RM-IDX TO ROOM-COUNT
+               MOVE IN-ROOM TO ROOM-NAME(RM-IDX)
+               MOVE 'Y' TO ROOM-FOUND
+           END-IF.
+
+           IF ROOM-FOUND = 'N'
+               MOVE 'ROOM TABLE FULL' TO WS-EXC-REASON
+               PERFORM 165-RECORD-TABLE-FULL-EXCEPTION
+           END-IF.
+
+       211-ROOM-MARK-BUSY.
+           SET RP-IDX TO P-IDX
+           SET RD-IDX TO D-IDX
+
+           IF RM-CLASS(RM-IDX, RP-IDX, RD-IDX) = SPACES
+               MOVE IN-CLASS TO RM-CLASS(RM-IDX, RP-IDX, RD-IDX)
+               MOVE IN-SECTION TO RM-SEC(RM-IDX, RP-IDX, RD-IDX)
+           END-IF.
+
+       216-CAPACITY-CHECK.
+           MOVE 'N' TO CAP-FOUND
+           MOVE DEFAULT-CAPACITY TO WS-CAP-LIMIT
+           PERFORM VARYING WS-CP FROM 1 BY 1
+                   UNTIL WS-CP > CAPACITY-COUNT OR CAP-FOUND = 'Y'
+               SET CAP-IDX TO WS-CP
+               IF CAP-ROOM(CAP-IDX) = IN-ROOM
+                   MOVE 'Y' TO CAP-FOUND
+                   MOVE CAP-LIMIT(CAP-IDX) TO WS-CAP-LIMIT
+               END-IF
+           END-PERFORM.
+
+           IF IN-SIZE > WS-CAP-LIMIT AND OVERCAP-COUNT < 500
+               ADD 1 TO OVERCAP-COUNT
+               SET OC-IDX TO OVERCAP-COUNT
+               MOVE IN-CLASS TO OC-CLASS(OC-IDX)
+               MOVE IN-SECTION TO OC-SECTION(OC-IDX)
+               MOVE IN-ROOM TO OC-ROOM(OC-IDX)
+               MOVE IN-SIZE TO OC-SIZE(OC-IDX)
+               MOVE WS-CAP-LIMIT TO OC-LIMIT(OC-IDX)
+           END-IF.
+
+       217-BUILDING-CHECK.
+           MOVE 'N' TO BUILDING-FOUND
+           PERFORM VARYING WS-BG FROM 1 BY 1
+                   UNTIL WS-BG > BUILDING-COUNT OR BUILDING-FOUND = 'Y'
+               SET BG-IDX TO WS-BG
+               IF BLDG-NAME(BG-IDX) = IN-BUILDING
+                   MOVE 'Y' TO BUILDING-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF BUILDING-FOUND = 'N' AND BUILDING-COUNT < 10
+               ADD 1 TO BUILDING-COUNT
+               SET BG-IDX TO BUILDING-COUNT
+               MOVE IN-BUILDING TO BLDG-NAME(BG-IDX)
+               MOVE 'Y' TO BUILDING-FOUND
+           END-IF.
+
+           IF BUILDING-FOUND = 'N'
+               MOVE 'BUILDING TABLE FULL' TO WS-EXC-REASON
+               PERFORM 165-RECORD-TABLE-FULL-EXCEPTION
+           END-IF.
+
+           IF BUILDING-FOUND = 'Y'
+               SET BGP-IDX TO P-IDX
+               SET BGD-IDX TO D-IDX
+
+               IF BG-CLASS(BG-IDX, BGP-IDX, BGD-IDX) = SPACES
+                   MOVE IN-CLASS TO BG-CLASS(BG-IDX, BGP-IDX, BGD-IDX)
+                   MOVE IN-SECTION TO BG-SEC(BG-IDX, BGP-IDX, BGD-IDX)
+               END-IF
+           END-IF.
+
+       220-INSTRUCTOR-CHECK.
+           MOVE 'N' TO INSTR-FOUND
+           PERFORM VARYING WS-IN FROM 1 BY 1 UNTIL WS-IN > INSTR-COUNT
+                   OR INSTR-FOUND = 'Y'
+               SET I-IDX TO WS-IN
+               IF INSTR-NAME(I-IDX) = IN-INSTRUCTOR
+                   MOVE 'Y' TO INSTR-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF INSTR-FOUND = 'N' AND INSTR-COUNT < 60
+               ADD 1 TO INSTR-COUNT
+               SET I-IDX TO INSTR-COUNT
+               MOVE IN-INSTRUCTOR TO INSTR-NAME(I-IDX)
+               MOVE 'Y' TO INSTR-FOUND
+           END-IF.
+
+           IF INSTR-FOUND = 'N'
+               MOVE 'INSTR TABLE FULL' TO WS-EXC-REASON
+               PERFORM 165-RECORD-TABLE-FULL-EXCEPTION
+           END-IF.
+
+           IF INSTR-FOUND = 'Y'
+               SET IP-IDX TO P-IDX
+               SET ID2-IDX TO D-IDX
+
+               IF I-CLASS(I-IDX, IP-IDX, ID2-IDX) = SPACES
+                   MOVE IN-CLASS TO I-CLASS(I-IDX, IP-IDX, ID2-IDX)
+                   MOVE IN-SECTION TO I-SEC(I-IDX, IP-IDX, ID2-IDX)
+               ELSE
+                   IF IN-LINK = SPACES
+                       OR IN-LINK NOT =
+                           T-LINK(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                       PERFORM 230-RECORD-DOUBLE-BOOKING
+                   END-IF
+               END-IF
+           END-IF.
+
+       230-RECORD-DOUBLE-BOOKING.
+           IF DBL-COUNT < 500
+               ADD 1 TO DBL-COUNT
+               SET DBL-IDX TO DBL-COUNT
+               MOVE IN-INSTRUCTOR TO DBL-INSTRUCTOR(DBL-IDX)
+               MOVE IN-CLASS TO DBL-CLASS(DBL-IDX)
+               MOVE IN-SECTION TO DBL-SECTION(DBL-IDX)
+               MOVE IN-DAY TO DBL-DAY(DBL-IDX)
+               MOVE IN-PERIOD TO DBL-PERIOD(DBL-IDX)
+           END-IF.
+
+       295-PRINT-ALL-TERMS.
+           PERFORM VARYING WS-TM-IDX FROM 1 BY 1
+                   UNTIL WS-TM-IDX > TERM-COUNT
+               PERFORM 305-PRINT-TERM-SECTION
+           END-PERFORM.
+
+       305-PRINT-TERM-SECTION.
+           MOVE TERM-NAME(WS-TM-IDX) TO TH-TERM.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM TERM-HEADER-LINE.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM HEADER-2.
+
+           WRITE HIST-REC FROM BLANK-LINE.
+           WRITE HIST-REC FROM TERM-HEADER-LINE.
+           WRITE HIST-REC FROM BLANK-LINE.
+           WRITE HIST-REC FROM HEADER-1.
+           WRITE HIST-REC FROM BLANK-LINE.
+           WRITE HIST-REC FROM HEADER-2.
+
+           MOVE 'Y' TO WS-HIST-MODE.
+           PERFORM 300-EMPTY.
+           MOVE 'N' TO WS-HIST-MODE.
+
+           PERFORM 315-EXTRACT-SIS-TERM.
+
+           PERFORM 385-WRITE-SCHEDULE-SNAPSHOT.
+
+           PERFORM 350-PRINT-UTILIZATION.
+
+           PERFORM 800-PRINT-GRID.
+
+       290-SLOT-OCCUPIED-CHECK.
+           MOVE 'N' TO WS-SLOT-OCCUPIED
+           PERFORM VARYING WS-RM FROM 1 BY 1 UNTIL WS-RM > ROOM-COUNT
+                   OR WS-SLOT-OCCUPIED = 'Y'
+               SET RM-IDX TO WS-RM
+               IF WDAY(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) NOT = SPACES
+                   MOVE 'Y' TO WS-SLOT-OCCUPIED
+               END-IF
+           END-PERFORM.
+
+       315-EXTRACT-SIS-TERM.
+           PERFORM VARYING WS-DAY FROM 1 BY 1 UNTIL WS-DAY > 5
+               SET D-IDX TO WS-DAY
+               PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                       UNTIL WS-PERIOD > 14
+                   SET P-IDX TO WS-PERIOD
+                   PERFORM VARYING WS-RM FROM 1 BY 1
+                           UNTIL WS-RM > ROOM-COUNT
+                       SET RM-IDX TO WS-RM
+                       IF WDAY(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                               NOT = SPACES
+                           PERFORM 320-WRITE-SIS-LINE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       320-WRITE-SIS-LINE.
+           MOVE T-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) TO SIS-CLASS.
+           MOVE T-SEC(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) TO SIS-SECTION.
+           MOVE T-SIZE(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) TO SIS-SIZE.
+           IF WS-DAY = 1 MOVE 'M' TO SIS-DAY END-IF
+           IF WS-DAY = 2 MOVE 'T' TO SIS-DAY END-IF
+           IF WS-DAY = 3 MOVE 'W' TO SIS-DAY END-IF
+           IF WS-DAY = 4 MOVE 'X' TO SIS-DAY END-IF
+           IF WS-DAY = 5 MOVE 'F' TO SIS-DAY END-IF
+           MOVE WS-PERIOD TO SIS-PERIOD.
+           MOVE TERM-NAME(WS-TM-IDX) TO SIS-TERM.
+           WRITE SIS-REC FROM SIS-LINE.
+
+           IF T2-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) NOT = SPACES
+               MOVE T2-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                   TO SIS-CLASS
+               MOVE T2-SEC(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                   TO SIS-SECTION
+               MOVE T2-SIZE(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                   TO SIS-SIZE
+               WRITE SIS-REC FROM SIS-LINE
+           END-IF.
+
+       385-WRITE-SCHEDULE-SNAPSHOT.
+           PERFORM VARYING WS-DAY FROM 1 BY 1 UNTIL WS-DAY > 5
+               SET D-IDX TO WS-DAY
+               PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                       UNTIL WS-PERIOD > 14
+                   SET P-IDX TO WS-PERIOD
+                   PERFORM VARYING WS-RM FROM 1 BY 1
+                           UNTIL WS-RM > ROOM-COUNT
+                       SET RM-IDX TO WS-RM
+                       IF WDAY(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                               NOT = SPACES
+                           PERFORM 386-WRITE-SNAPSHOT-LINE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       386-WRITE-SNAPSHOT-LINE.
+           MOVE WS-RUN-DATE TO SNAP-DATE.
+           MOVE WS-RUN-TIME TO SNAP-TIME.
+           MOVE TERM-NAME(WS-TM-IDX) TO SNAP-TERM.
+           MOVE T-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) TO SNAP-CLASS.
+           MOVE T-SEC(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) TO SNAP-SECTION.
+           IF WS-DAY = 1 MOVE 'M' TO SNAP-DAY END-IF
+           IF WS-DAY = 2 MOVE 'T' TO SNAP-DAY END-IF
+           IF WS-DAY = 3 MOVE 'W' TO SNAP-DAY END-IF
+           IF WS-DAY = 4 MOVE 'X' TO SNAP-DAY END-IF
+           IF WS-DAY = 5 MOVE 'F' TO SNAP-DAY END-IF
+           MOVE WS-PERIOD TO SNAP-PERIOD.
+           WRITE HIST-REC FROM SNAP-LINE.
+
+           IF T2-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) NOT = SPACES
+               MOVE T2-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                   TO SNAP-CLASS
+               MOVE T2-SEC(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                   TO SNAP-SECTION
+               WRITE HIST-REC FROM SNAP-LINE
+           END-IF.
+
+       300-EMPTY.
+           IF WS-SORT-PARM = 'PERIOD'
+               PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                       UNTIL WS-PERIOD > 14
+                   SET P-IDX TO WS-PERIOD
+                   PERFORM VARYING WS-DAY FROM 1 BY 1 UNTIL WS-DAY > 5
+                       SET D-IDX TO WS-DAY
+                       PERFORM 290-SLOT-OCCUPIED-CHECK
+                       IF WS-SLOT-OCCUPIED = 'N'
+                           PERFORM 400-PRINT
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           ELSE
+               PERFORM VARYING WS-DAY FROM 1 BY 1 UNTIL WS-DAY > 5
+                   SET D-IDX TO WS-DAY
+                   PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                           UNTIL WS-PERIOD > 14
+                       SET P-IDX TO WS-PERIOD
+                       PERFORM 290-SLOT-OCCUPIED-CHECK
+                       IF WS-SLOT-OCCUPIED = 'N'
+                           PERFORM 400-PRINT
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       400-PRINT.
+           IF WS-DAY = 1 MOVE 'M' TO PRINT-DAY END-IF
+           IF WS-DAY = 2 MOVE 'T' TO PRINT-DAY END-IF
+           IF WS-DAY = 3 MOVE 'W' TO PRINT-DAY END-IF
+           IF WS-DAY = 4 MOVE 'X' TO PRINT-DAY END-IF
+           IF WS-DAY = 5 MOVE 'F' TO PRINT-DAY END-IF
+
+           MOVE WS-PERIOD TO PRINT-PERIOD
+           WRITE OUTPUT-REC FROM FREE-PERIOD.
+
+           IF WS-HIST-MODE = 'Y'
+               WRITE HIST-REC FROM FREE-PERIOD
+           END-IF.
+
+       350-PRINT-UTILIZATION.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM UTIL-HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM UTIL-HEADER-2.
+
+           MOVE ZERO TO WS-TOTAL-OCCUPIED.
+
+           PERFORM VARYING WS-DAY FROM 1 BY 1 UNTIL WS-DAY > 5
+               SET D-IDX TO WS-DAY
+               MOVE ZERO TO WS-OCCUPIED-COUNT
+               PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                       UNTIL WS-PERIOD > 14
+                   SET P-IDX TO WS-PERIOD
+                   PERFORM 290-SLOT-OCCUPIED-CHECK
+                   IF WS-SLOT-OCCUPIED = 'Y'
+                       ADD 1 TO WS-OCCUPIED-COUNT
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-FREE-COUNT = 14 - WS-OCCUPIED-COUNT
+               ADD WS-OCCUPIED-COUNT TO WS-TOTAL-OCCUPIED
+               COMPUTE WS-DAY-PCT ROUNDED =
+                   (WS-OCCUPIED-COUNT * 100) / 14
+               PERFORM 360-PRINT-UTIL-LINE
+           END-PERFORM.
+
+           COMPUTE WS-TOTAL-FREE = 70 - WS-TOTAL-OCCUPIED.
+           COMPUTE WS-OVERALL-PCT ROUNDED =
+               (WS-TOTAL-OCCUPIED * 100) / 70.
+           PERFORM 370-PRINT-OVERALL-LINE.
+
+       360-PRINT-UTIL-LINE.
+           IF WS-DAY = 1 MOVE 'M' TO UTL-DAY END-IF
+           IF WS-DAY = 2 MOVE 'T' TO UTL-DAY END-IF
+           IF WS-DAY = 3 MOVE 'W' TO UTL-DAY END-IF
+           IF WS-DAY = 4 MOVE 'X' TO UTL-DAY END-IF
+           IF WS-DAY = 5 MOVE 'F' TO UTL-DAY END-IF
+
+           MOVE WS-OCCUPIED-COUNT TO UTL-OCC.
+           MOVE WS-FREE-COUNT TO UTL-FREE.
+           MOVE WS-DAY-PCT TO UTL-PCT.
+           WRITE OUTPUT-REC FROM UTIL-LINE.
+
+       370-PRINT-OVERALL-LINE.
+           MOVE WS-TOTAL-OCCUPIED TO UTL-TOTAL-OCC.
+           MOVE WS-TOTAL-FREE TO UTL-TOTAL-FREE.
+           MOVE WS-OVERALL-PCT TO UTL-TOTAL-PCT.
+           WRITE OUTPUT-REC FROM UTIL-TOTAL-LINE.
+
+       500-PRINT-REJECTS.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM REJECT-HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM REJECT-HEADER-2.
+
+           PERFORM VARYING R-IDX FROM 1 BY 1 UNTIL R-IDX > REJECT-COUNT
+               MOVE R-CLASS(R-IDX) TO RPT-CLASS
+               MOVE R-SECTION(R-IDX) TO RPT-SECTION
+               MOVE R-DAY(R-IDX) TO RPT-DAY
+               MOVE R-PERIOD(R-IDX) TO RPT-PERIOD
+               MOVE R-TERM(R-IDX) TO RPT-TERM
+               WRITE OUTPUT-REC FROM REJECT-LINE
+           END-PERFORM.
+
+       600-PRINT-EXCEPTIONS.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM EXCEPTION-HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM EXCEPTION-HEADER-2.
+
+           PERFORM VARYING E-IDX FROM 1 BY 1
+                   UNTIL E-IDX > EXCEPTION-COUNT
+               MOVE E-CLASS(E-IDX) TO EPT-CLASS
+               MOVE E-SECTION(E-IDX) TO EPT-SECTION
+               MOVE E-DAY(E-IDX) TO EPT-DAY
+               MOVE E-PERIOD(E-IDX) TO EPT-PERIOD
+               MOVE E-REASON(E-IDX) TO EPT-REASON
+               WRITE OUTPUT-REC FROM EXCEPTION-LINE
+           END-PERFORM.
+
+       700-PRINT-ROOMS.
+           PERFORM VARYING WS-RM FROM 1 BY 1 UNTIL WS-RM > ROOM-COUNT
+               SET RM-IDX TO WS-RM
+               MOVE ROOM-NAME(RM-IDX) TO RM-HEADER-ROOM
+               WRITE OUTPUT-REC FROM BLANK-LINE
+               WRITE OUTPUT-REC FROM ROOM-HEADER-1
+               WRITE OUTPUT-REC FROM BLANK-LINE
+               WRITE OUTPUT-REC FROM HEADER-2
+
+               PERFORM VARYING WS-DAY FROM 1 BY 1 UNTIL WS-DAY > 5
+                   SET RD-IDX TO WS-DAY
+                   PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                           UNTIL WS-PERIOD > 14
+                       SET RP-IDX TO WS-PERIOD
+                       IF RM-CLASS(RM-IDX, RP-IDX, RD-IDX) = SPACES
+                           PERFORM 400-PRINT
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       750-PRINT-BUILDINGS.
+           PERFORM VARYING WS-BG FROM 1 BY 1
+                   UNTIL WS-BG > BUILDING-COUNT
+               SET BG-IDX TO WS-BG
+               MOVE BLDG-NAME(BG-IDX) TO BG-HEADER-BLDG
+               WRITE OUTPUT-REC FROM BLANK-LINE
+               WRITE OUTPUT-REC FROM BUILDING-HEADER-1
+               WRITE OUTPUT-REC FROM BLANK-LINE
+               WRITE OUTPUT-REC FROM HEADER-2
+
+               PERFORM VARYING WS-DAY FROM 1 BY 1 UNTIL WS-DAY > 5
+                   SET BGD-IDX TO WS-DAY
+                   PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                           UNTIL WS-PERIOD > 14
+                       SET BGP-IDX TO WS-PERIOD
+                       IF BG-CLASS(BG-IDX, BGP-IDX, BGD-IDX) = SPACES
+                           PERFORM 400-PRINT
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       800-PRINT-GRID.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM GRID-HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM GRID-HEADER-2.
+
+           PERFORM VARYING WS-DAY FROM 1 BY 1 UNTIL WS-DAY > 5
+               SET D-IDX TO WS-DAY
+               PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                       UNTIL WS-PERIOD > 14
+                   SET P-IDX TO WS-PERIOD
+                   PERFORM 810-GRID-LINE
+               END-PERFORM
+           END-PERFORM.
+
+       810-GRID-LINE.
+           MOVE SPACES TO GRID-LINE.
+
+           IF WS-DAY = 1 MOVE 'M' TO GRD-DAY END-IF
+           IF WS-DAY = 2 MOVE 'T' TO GRD-DAY END-IF
+           IF WS-DAY = 3 MOVE 'W' TO GRD-DAY END-IF
+           IF WS-DAY = 4 MOVE 'X' TO GRD-DAY END-IF
+           IF WS-DAY = 5 MOVE 'F' TO GRD-DAY END-IF
+
+           MOVE WS-PERIOD TO GRD-PERIOD.
+
+           PERFORM 290-SLOT-OCCUPIED-CHECK.
+
+           IF WS-SLOT-OCCUPIED = 'N'
+               MOVE 'OPEN' TO GRD-STATUS
+               WRITE OUTPUT-REC FROM GRID-LINE
+           ELSE
+               PERFORM VARYING WS-RM FROM 1 BY 1
+                       UNTIL WS-RM > ROOM-COUNT
+                   SET RM-IDX TO WS-RM
+                   IF WDAY(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) NOT = SPACES
+                       PERFORM 811-GRID-ROOM-LINE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       811-GRID-ROOM-LINE.
+           MOVE SPACES TO GRD-CLASS GRD-ROOM GRD-STATUS.
+           MOVE T-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) TO GRD-CLASS.
+           MOVE T-SEC(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) TO GRD-SEC.
+           MOVE ROOM-NAME(RM-IDX) TO GRD-ROOM.
+           WRITE OUTPUT-REC FROM GRID-LINE.
+
+           IF T2-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) NOT = SPACES
+               MOVE T2-CLASS(WS-TM-IDX, RM-IDX, P-IDX, D-IDX)
+                   TO GRD-CLASS
+               MOVE T2-SEC(WS-TM-IDX, RM-IDX, P-IDX, D-IDX) TO GRD-SEC
+               WRITE OUTPUT-REC FROM GRID-LINE
+           END-IF.
+
+       900-PRINT-DOUBLE-BOOKINGS.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM DBL-HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM DBL-HEADER-2.
+
+           PERFORM VARYING DBL-IDX FROM 1 BY 1 UNTIL DBL-IDX > DBL-COUNT
+               MOVE DBL-INSTRUCTOR(DBL-IDX) TO DPT-INSTRUCTOR
+               MOVE DBL-CLASS(DBL-IDX) TO DPT-CLASS
+               MOVE DBL-SECTION(DBL-IDX) TO DPT-SECTION
+               MOVE DBL-DAY(DBL-IDX) TO DPT-DAY
+               MOVE DBL-PERIOD(DBL-IDX) TO DPT-PERIOD
+               WRITE OUTPUT-REC FROM DBL-LINE
+           END-PERFORM.
+
+       950-PRINT-OVERCAPACITY.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM OVERCAP-HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM OVERCAP-HEADER-2.
+
+           PERFORM VARYING OC-IDX FROM 1 BY 1
+                   UNTIL OC-IDX > OVERCAP-COUNT
+               MOVE OC-CLASS(OC-IDX) TO OCT-CLASS
+               MOVE OC-SECTION(OC-IDX) TO OCT-SECTION
+               MOVE OC-ROOM(OC-IDX) TO OCT-ROOM
+               MOVE OC-SIZE(OC-IDX) TO OCT-SIZE
+               MOVE OC-LIMIT(OC-IDX) TO OCT-LIMIT
+               WRITE OUTPUT-REC FROM OVERCAP-LINE
+           END-PERFORM.
