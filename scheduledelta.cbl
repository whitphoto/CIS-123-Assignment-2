@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ScheduleDelta.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN DYNAMIC WS-HIST-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-HIST-STATUS.
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUT-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HIST-FILE.
+       01 HIST-REC              PIC X(45).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-REC            PIC X(45).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-TERM-PARM          PIC X(10) VALUE SPACES.
+       01 WS-HIST-FILENAME      PIC X(40) VALUE 'history.txt'.
+       01 WS-HIST-STATUS        PIC XX VALUE '00'.
+       01 WS-OUT-FILENAME       PIC X(40) VALUE 'deltafile.txt'.
+
+       01 EOF-HIST              PIC X VALUE 'N'.
+
+       01 SNAP-LINE.
+           05 SNAP-TAG          PIC X(4).
+           05 FILLER            PIC X.
+           05 SNAP-DATE         PIC 9(8).
+           05 SNAP-TIME         PIC 9(8).
+           05 SNAP-TERM         PIC X(8).
+           05 SNAP-CLASS        PIC X(6).
+           05 SNAP-SECTION      PIC 99.
+           05 SNAP-DAY          PIC X.
+           05 SNAP-PERIOD       PIC 99.
+
+       01 WS-SNAP-STAMP         PIC 9(16).
+
+       01 STAMP-COUNT           PIC 99 VALUE ZERO.
+       01 STAMP-TABLE.
+           05 STAMP-ENTRY OCCURS 50 TIMES INDEXED BY ST-IDX.
+               10 ST-VALUE        PIC 9(16).
+
+       01 WS-ST                 PIC 99.
+       01 STAMP-FOUND            PIC X VALUE 'N'.
+
+       01 WS-LATEST-STAMP       PIC 9(16) VALUE ZERO.
+       01 WS-PRIOR-STAMP        PIC 9(16) VALUE ZERO.
+
+       01 CURR-COUNT            PIC 999 VALUE ZERO.
+       01 CURR-TABLE.
+           05 CURR-ENTRY OCCURS 500 TIMES INDEXED BY C-IDX.
+               10 CUR-CLASS       PIC X(6).
+               10 CUR-SECTION     PIC 99.
+               10 CUR-DAY         PIC X.
+               10 CUR-PERIOD      PIC 99.
+
+       01 PRIOR-COUNT           PIC 999 VALUE ZERO.
+       01 PRIOR-TABLE.
+           05 PRIOR-ENTRY OCCURS 500 TIMES INDEXED BY PR-IDX.
+               10 PRI-CLASS       PIC X(6).
+               10 PRI-SECTION     PIC 99.
+               10 PRI-DAY         PIC X.
+               10 PRI-PERIOD      PIC 99.
+
+       01 WS-PR                 PIC 999.
+       01 MATCH-FOUND           PIC X VALUE 'N'.
+       01 WS-MATCH-IDX          PIC 999.
+
+       01 BLANK-LINE            PIC X(45) VALUE SPACES.
+
+       01 NO-HISTORY-LINE.
+           05 FILLER            PIC X(45) VALUE
+               'NOT ENOUGH SAVED RUNS FOR THIS TERM TO DIFF'.
+
+       01 ADDED-HEADER-1.
+           05 FILLER            PIC X(13) VALUE 'ADDED CLASSES'.
+
+       01 DROPPED-HEADER-1.
+           05 FILLER            PIC X(15) VALUE 'DROPPED CLASSES'.
+
+       01 MOVED-HEADER-1.
+           05 FILLER            PIC X(14) VALUE 'MOVED CLASSES'.
+
+       01 ADD-DROP-HEADER-2.
+           05 FILLER            PIC X(17) VALUE
+               'CLASS SEC DAY PER'.
+
+       01 MOVED-HEADER-2.
+           05 FILLER            PIC X(33) VALUE
+               'CLASS SEC OLD-DAY/PER NEW-DAY/PER'.
+
+       01 ADD-DROP-LINE.
+           05 FILLER            PIC X VALUE SPACES.
+           05 ADL-CLASS         PIC X(6).
+           05 FILLER            PIC X VALUE SPACES.
+           05 ADL-SECTION       PIC 99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 ADL-DAY           PIC X.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 ADL-PERIOD        PIC 99.
+
+       01 MOVED-LINE.
+           05 FILLER            PIC X VALUE SPACES.
+           05 MVL-CLASS         PIC X(6).
+           05 FILLER            PIC X VALUE SPACES.
+           05 MVL-SECTION       PIC 99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 MVL-OLD-DAY       PIC X.
+           05 FILLER            PIC X VALUE '/'.
+           05 MVL-OLD-PERIOD    PIC 99.
+           05 FILLER            PIC X(4) VALUE SPACES.
+           05 MVL-NEW-DAY       PIC X.
+           05 FILLER            PIC X VALUE '/'.
+           05 MVL-NEW-PERIOD    PIC 99.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           ACCEPT WS-TERM-PARM FROM COMMAND-LINE.
+
+           IF WS-TERM-PARM NOT = SPACES
+               STRING 'deltafile-' DELIMITED BY SIZE
+                      WS-TERM-PARM DELIMITED BY SPACE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-OUT-FILENAME
+           END-IF.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+           PERFORM 110-FIND-STAMPS.
+
+           IF STAMP-COUNT < 2
+               WRITE OUTPUT-REC FROM NO-HISTORY-LINE
+           ELSE
+               PERFORM 120-PICK-LATEST-STAMPS
+               PERFORM 130-LOAD-SNAPSHOTS
+               PERFORM 200-PRINT-ADDED
+               PERFORM 300-PRINT-DROPPED
+               PERFORM 400-PRINT-MOVED
+           END-IF.
+
+           CLOSE OUTPUT-FILE.
+           STOP RUN.
+
+       110-FIND-STAMPS.
+           MOVE 'N' TO EOF-HIST.
+           OPEN INPUT HIST-FILE.
+           IF WS-HIST-STATUS = '00'
+               PERFORM UNTIL EOF-HIST = 'Y'
+                   READ HIST-FILE INTO SNAP-LINE
+                       AT END MOVE 'Y' TO EOF-HIST
+                       NOT AT END
+                           IF SNAP-TAG = 'SNAP'
+                                   AND SNAP-TERM = WS-TERM-PARM
+                               COMPUTE WS-SNAP-STAMP =
+                                   SNAP-DATE * 100000000 + SNAP-TIME
+                               PERFORM 115-ADD-STAMP
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HIST-FILE
+           END-IF.
+
+       115-ADD-STAMP.
+           MOVE 'N' TO STAMP-FOUND
+           PERFORM VARYING WS-ST FROM 1 BY 1 UNTIL WS-ST > STAMP-COUNT
+                   OR STAMP-FOUND = 'Y'
+               SET ST-IDX TO WS-ST
+               IF ST-VALUE(ST-IDX) = WS-SNAP-STAMP
+                   MOVE 'Y' TO STAMP-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF STAMP-FOUND = 'N' AND STAMP-COUNT < 50
+               ADD 1 TO STAMP-COUNT
+               SET ST-IDX TO STAMP-COUNT
+               MOVE WS-SNAP-STAMP TO ST-VALUE(ST-IDX)
+           END-IF.
+
+       120-PICK-LATEST-STAMPS.
+           MOVE ZERO TO WS-LATEST-STAMP.
+           MOVE ZERO TO WS-PRIOR-STAMP.
+
+           PERFORM VARYING ST-IDX FROM 1 BY 1 UNTIL ST-IDX > STAMP-COUNT
+               IF ST-VALUE(ST-IDX) > WS-LATEST-STAMP
+                   MOVE WS-LATEST-STAMP TO WS-PRIOR-STAMP
+                   MOVE ST-VALUE(ST-IDX) TO WS-LATEST-STAMP
+               ELSE
+                   IF ST-VALUE(ST-IDX) > WS-PRIOR-STAMP
+                       MOVE ST-VALUE(ST-IDX) TO WS-PRIOR-STAMP
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       130-LOAD-SNAPSHOTS.
+           MOVE 'N' TO EOF-HIST.
+           OPEN INPUT HIST-FILE.
+           IF WS-HIST-STATUS = '00'
+               PERFORM UNTIL EOF-HIST = 'Y'
+                   READ HIST-FILE INTO SNAP-LINE
+                       AT END MOVE 'Y' TO EOF-HIST
+                       NOT AT END
+                           IF SNAP-TAG = 'SNAP'
+                                   AND SNAP-TERM = WS-TERM-PARM
+                               COMPUTE WS-SNAP-STAMP =
+                                   SNAP-DATE * 100000000 + SNAP-TIME
+                               PERFORM 135-FILE-SNAPSHOT-ROW
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HIST-FILE
+           END-IF.
+
+       135-FILE-SNAPSHOT-ROW.
+           IF WS-SNAP-STAMP = WS-LATEST-STAMP AND CURR-COUNT < 500
+               ADD 1 TO CURR-COUNT
+               SET C-IDX TO CURR-COUNT
+               MOVE SNAP-CLASS TO CUR-CLASS(C-IDX)
+               MOVE SNAP-SECTION TO CUR-SECTION(C-IDX)
+               MOVE SNAP-DAY TO CUR-DAY(C-IDX)
+               MOVE SNAP-PERIOD TO CUR-PERIOD(C-IDX)
+           ELSE
+               IF WS-SNAP-STAMP = WS-PRIOR-STAMP AND PRIOR-COUNT < 500
+                   ADD 1 TO PRIOR-COUNT
+                   SET PR-IDX TO PRIOR-COUNT
+                   MOVE SNAP-CLASS TO PRI-CLASS(PR-IDX)
+                   MOVE SNAP-SECTION TO PRI-SECTION(PR-IDX)
+                   MOVE SNAP-DAY TO PRI-DAY(PR-IDX)
+                   MOVE SNAP-PERIOD TO PRI-PERIOD(PR-IDX)
+               END-IF
+           END-IF.
+
+       200-PRINT-ADDED.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM ADDED-HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM ADD-DROP-HEADER-2.
+
+           PERFORM VARYING C-IDX FROM 1 BY 1 UNTIL C-IDX > CURR-COUNT
+               PERFORM 210-FIND-IN-PRIOR
+               IF MATCH-FOUND = 'N'
+                   MOVE CUR-CLASS(C-IDX) TO ADL-CLASS
+                   MOVE CUR-SECTION(C-IDX) TO ADL-SECTION
+                   MOVE CUR-DAY(C-IDX) TO ADL-DAY
+                   MOVE CUR-PERIOD(C-IDX) TO ADL-PERIOD
+                   WRITE OUTPUT-REC FROM ADD-DROP-LINE
+               END-IF
+           END-PERFORM.
+
+       210-FIND-IN-PRIOR.
+           MOVE 'N' TO MATCH-FOUND
+           PERFORM VARYING WS-PR FROM 1 BY 1
+                   UNTIL WS-PR > PRIOR-COUNT OR MATCH-FOUND = 'Y'
+               SET PR-IDX TO WS-PR
+               IF PRI-CLASS(PR-IDX) = CUR-CLASS(C-IDX)
+                       AND PRI-SECTION(PR-IDX) = CUR-SECTION(C-IDX)
+                   MOVE 'Y' TO MATCH-FOUND
+                   MOVE WS-PR TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+
+       300-PRINT-DROPPED.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM DROPPED-HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM ADD-DROP-HEADER-2.
+
+           PERFORM VARYING PR-IDX FROM 1 BY 1
+                   UNTIL PR-IDX > PRIOR-COUNT
+               PERFORM 310-FIND-IN-CURR
+               IF MATCH-FOUND = 'N'
+                   MOVE PRI-CLASS(PR-IDX) TO ADL-CLASS
+                   MOVE PRI-SECTION(PR-IDX) TO ADL-SECTION
+                   MOVE PRI-DAY(PR-IDX) TO ADL-DAY
+                   MOVE PRI-PERIOD(PR-IDX) TO ADL-PERIOD
+                   WRITE OUTPUT-REC FROM ADD-DROP-LINE
+               END-IF
+           END-PERFORM.
+
+       310-FIND-IN-CURR.
+           MOVE 'N' TO MATCH-FOUND
+           PERFORM VARYING WS-PR FROM 1 BY 1
+                   UNTIL WS-PR > CURR-COUNT OR MATCH-FOUND = 'Y'
+               SET C-IDX TO WS-PR
+               IF CUR-CLASS(C-IDX) = PRI-CLASS(PR-IDX)
+                       AND CUR-SECTION(C-IDX) = PRI-SECTION(PR-IDX)
+                   MOVE 'Y' TO MATCH-FOUND
+               END-IF
+           END-PERFORM.
+
+       400-PRINT-MOVED.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM MOVED-HEADER-1.
+           WRITE OUTPUT-REC FROM BLANK-LINE.
+           WRITE OUTPUT-REC FROM MOVED-HEADER-2.
+
+           PERFORM VARYING C-IDX FROM 1 BY 1 UNTIL C-IDX > CURR-COUNT
+               PERFORM 210-FIND-IN-PRIOR
+               IF MATCH-FOUND = 'Y'
+                   SET PR-IDX TO WS-MATCH-IDX
+                   IF PRI-DAY(PR-IDX) NOT = CUR-DAY(C-IDX)
+                           OR PRI-PERIOD(PR-IDX) NOT = CUR-PERIOD(C-IDX)
+                       MOVE CUR-CLASS(C-IDX) TO MVL-CLASS
+                       MOVE CUR-SECTION(C-IDX) TO MVL-SECTION
+                       MOVE PRI-DAY(PR-IDX) TO MVL-OLD-DAY
+                       MOVE PRI-PERIOD(PR-IDX) TO MVL-OLD-PERIOD
+                       MOVE CUR-DAY(C-IDX) TO MVL-NEW-DAY
+                       MOVE CUR-PERIOD(C-IDX) TO MVL-NEW-PERIOD
+                       WRITE OUTPUT-REC FROM MOVED-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
